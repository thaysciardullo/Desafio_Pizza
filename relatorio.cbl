@@ -15,6 +15,39 @@
       * Declaração de recursos externos
        Input-output Section.
        File-control.
+
+           select pizza-master assign to "PIZZAMST"
+               organization is indexed
+               access mode is dynamic
+               record key is mst-nome
+               file status is fs-master.
+
+           select pizza-relat assign to "PIZZARPT"
+               organization is line sequential
+               file status is fs-relatorio.
+
+           select pizza-entrada assign to "PIZZAIN"
+               organization is line sequential
+               file status is fs-entrada.
+
+           select pizza-auditoria assign to "PIZZAAUD"
+               organization is line sequential
+               file status is fs-auditoria.
+
+           select pizza-historico assign to "PIZZAHIS"
+               organization is indexed
+               access mode is dynamic
+               record key is hist-chave
+               file status is fs-historico.
+
+           select pizza-tendencia assign to "PIZZATRD"
+               organization is line sequential
+               file status is fs-tendencia.
+
+           select pizza-checkpoint assign to "PIZZACKP"
+               organization is line sequential
+               file status is fs-checkpoint.
+
        I-O-Control.
 
       * Declaração de variáveis
@@ -22,38 +55,172 @@
       *-----Variáveis de arquivos
        File Section.
 
+      *---- Arquivo mestre de pizzas (cadastro persistente) -----------
+       FD  pizza-master
+           label records are standard.
+       01  pizza-master-reg.
+           copy "pizzarec.cpy"
+             replacing ==nome== by ==mst-nome==
+                 ==diametro== by ==mst-diametro==
+                 ==preco_cm2== by ==mst-preco-cm2==
+                 ==preco== by ==mst-preco==
+                 ==diferenca_rel== by ==mst-diferenca-rel==
+                 ==custo_ingrediente== by ==mst-custo-ingrediente==
+                 ==margem_percentual== by ==mst-margem-percentual==
+                 ==imposto_percentual== by ==mst-imposto-percentual==
+                 ==pizza-ativa== by ==mst-pizza-ativa==
+                 ==pizza-inativa== by ==mst-pizza-inativa==
+                 ==status_pizza== by ==mst-status-pizza==.
+
+      *---- Arquivo de relatorio impresso (para arquivar/imprimir) ----
+       FD  pizza-relat
+           label records are standard.
+       01  linha-relat                              pic x(80).
+
+      *---- Arquivo de entrada em lote (tabela de precos do fornecedor)
+       FD  pizza-entrada
+           label records are standard.
+       01  reg-entrada.
+           05 ent-nome                              pic x(15).
+           05 ent-diametro                          pic 9(03).
+           05 ent-preco                              pic s9(03)v99.
+
+      *---- Trilha de auditoria (quem digitou o que e quando) ---------
+       FD  pizza-auditoria
+           label records are standard.
+       01  linha-auditoria                          pic x(80).
+
+      *---- Historico de preco por cm2, uma foto por pizza/execucao ---
+       FD  pizza-historico
+           label records are standard.
+       01  hist-registro.
+           05 hist-chave.
+               10 hist-nome                          pic x(15).
+               10 hist-data                          pic 9(08).
+           05 hist-preco-cm2                         pic 9(03)v99.
+           05 hist-diferenca-rel                     pic 9(04)v99.
+
+      *---- Relatorio de tendencia (preco por cm2 x execucao anterior)
+       FD  pizza-tendencia
+           label records are standard.
+       01  linha-tendencia                           pic x(80).
+
+      *---- Checkpoint da sessao de digitacao (restart) ----------------
+      * Um unico registro, reescrito a cada pizza gravada com sucesso.
+      * Se FINALIZA nunca chegar a marcar CKP-STATUS = 'C' (queda de
+      * terminal, abend), a proxima execucao encontra 'I' e sabe que a
+      * sessao anterior nao terminou normalmente.
+       FD  pizza-checkpoint
+           label records are standard.
+       01  linha-checkpoint.
+           05 ckp-ind                               pic 9(03).
+           05 ckp-status                            pic x(01).
+               88 ckp-completo                      value 'C'.
+               88 ckp-incompleto                    value 'I'.
+
 
       *----- Variáveis de trabalho
        working-storage section.
 
-       01 relatorio occurs 20.
-           05 nome                                  pic x(15)
-                                                   value space.
-           05 filler                                pic x(03)
-              value "-".
-           05 diametro                              pic 9(03).
-           05 filler                                pic x(03)
-              value "-".
-           05 preco                                 pic 9(03)v99.
-           05 filler                                pic x(03)
-              value "-".
-           05 preco_cm2                             pic 9(03)v99.
-           05 filler                                pic x(03)
-              value "-".
-           05 diferenca_rel                        pic 9(04)v99.
-
-
-       77 ind                                      pic 9(02).
-       77 menu                                     pic x(01).
+      *---- Limite de pizzas na tabela em memoria por execucao --------
+      * Antes era um "20" fixo espalhado pelo programa; agora e um unico
+      * ponto de manutencao. O arquivo mestre (ver INICIALIZA) e quem
+      * garante que o catalogo em si nao tem limite entre execucoes.
+       78 max-pizzas                                value 500.
+
+      *---- Maior diametro que AREA_PIZZA/PRECO_CM2 comportam sem ------
+      * estourar (PIC 9(04)V99, ate 9999,99 cm2); ver VERIFICA-LIMITES.
+       78 max-diametro-cm                           value 112.
+
+       01 relatorio occurs 500.
+           copy "pizzarec.cpy".
+
+
+       77 ind                                      pic 9(03).
+       77 resposta                                 pic x(01).
+       77 entrada-valida                           pic x(01).
+       77 ws-ind-busca                             pic 9(03).
+       77 ws-ind-encontrado                        pic 9(03) value 0.
+       77 ws-ind-atual                             pic 9(03).
        77 pi                                       pic 9(01)v99
                                                     value 3,14.
 
        77 area_pizza                               pic 9(04)v99.
        77 raio                                     pic 9(04)v99.
        77 controle                                 pic x(10).
-       77 aux                                      pic 9(10).
        77 qtd_pizza                                pic 9(04).
        77 delta_preco_cm2                          pic 9(03)v99.
+
+      *---- Area auxiliar para troca de registro inteiro na ordenacao -
+       01 aux-registro.
+           copy "pizzarec.cpy"
+             replacing ==nome== by ==aux-nome==
+                 ==diametro== by ==aux-diametro==
+                 ==preco_cm2== by ==aux-preco-cm2==
+                 ==preco== by ==aux-preco==
+                 ==diferenca_rel== by ==aux-diferenca-rel==
+                 ==custo_ingrediente== by ==aux-custo-ingrediente==
+                 ==margem_percentual== by ==aux-margem-percentual==
+                 ==imposto_percentual== by ==aux-imposto-percentual==
+                 ==pizza-ativa== by ==aux-pizza-ativa==
+                 ==pizza-inativa== by ==aux-pizza-inativa==
+                 ==status_pizza== by ==aux-status-pizza==.
+
+      *---- Variáveis do arquivo mestre de pizzas ---------------------
+       77 fs-master                                pic x(02).
+       77 qtd-carregada                            pic 9(03) value 0.
+
+      *---- Variáveis do relatorio impresso ----------------------------
+       78 linhas-por-pagina                        value 20.
+
+       77 fs-relatorio                             pic x(02).
+       77 ws-relatorio-erro                        pic x(01) value 'N'.
+       77 ws-pagina                                pic 9(03) value 1.
+       77 ws-linhas-na-pagina                      pic 9(02) value 0.
+       77 ws-total-comparadas                      pic 9(03) value 0.
+       77 ws-data-sistema                          pic 9(08).
+       01 ws-data-relatorio.
+           05 ws-data-dia                          pic 9(02).
+           05 filler                               pic x(01) value "/".
+           05 ws-data-mes                          pic 9(02).
+           05 filler                               pic x(01) value "/".
+           05 ws-data-ano                          pic 9(04).
+
+       77 ws-diametro-ed                           pic zz9.
+       77 ws-preco-ed                               pic -zz9,99.
+       77 ws-preco-cm2-ed                          pic zz9,99.
+       77 ws-diferenca-ed                          pic z(3)9,99.
+
+      *---- Variáveis de modo de execucao (interativo x lote) ---------
+       77 ws-parametro                             pic x(20).
+       77 modo-execucao                            pic x(05).
+           88 modo-lote                            value "LOTE".
+           88 modo-interativo                      value "INTER".
+
+       77 fs-entrada                               pic x(02).
+       77 diametro-invalido                        pic x(01).
+       77 preco-invalido                           pic x(01).
+       77 ws-lote-descartadas                      pic 9(03) value 0.
+
+      *---- Variáveis da trilha de auditoria ---------------------------
+       77 fs-auditoria                             pic x(02).
+       77 ws-operador                              pic x(10).
+       77 ws-status-auditoria                      pic x(09).
+       77 ws-auditoria-data                        pic 9(08).
+       77 ws-auditoria-hora                        pic 9(08).
+
+      *---- Variáveis do historico e da tendencia de preco por cm2 ----
+       77 fs-historico                             pic x(02).
+       77 fs-tendencia                             pic x(02).
+       77 ws-tendencia-erro                        pic x(01) value 'N'.
+       77 achou-historico                          pic x(01).
+       77 preco-cm2-anterior                       pic 9(03)v99.
+       77 ws-tendencia                             pic x(13).
+       77 ws-preco-cm2-anterior-ed                 pic zz9,99.
+
+      *---- Variáveis do checkpoint/restart da sessao de digitacao ----
+       77 fs-checkpoint                            pic x(02).
+
       *---- Variáveis para comunicação entre programas
        linkage section.
 
@@ -72,15 +239,220 @@
 
        inicializa section.
 
-             move   'S'     to  menu
-             move    1      to ind
+             move   'S'     to  resposta
+             move    0      to ind
              move    0      to area_pizza
 
+             move "INTER" to modo-execucao
+             move spaces to ws-parametro
+             accept ws-parametro from command-line
+             if ws-parametro(1:4) = "LOTE"
+                 move "LOTE" to modo-execucao
+             end-if
+
+             if modo-lote
+                 move "LOTE" to ws-operador
+             else
+                 display "Informe o Codigo do Operador"
+                 accept ws-operador
+             end-if
+
+             accept ws-data-sistema from date yyyymmdd
+             move ws-data-sistema(7:2) to ws-data-dia
+             move ws-data-sistema(5:2) to ws-data-mes
+             move ws-data-sistema(1:4) to ws-data-ano
+
+             perform abre-mestre
+             perform abre-auditoria
+             perform abre-historico
+             perform carrega-mestre
+             perform verifica-checkpoint
+
            .
        inicializa-exit.
            exit.
 
 
+      *---- Verifica se a sessao anterior de digitacao ficou pela ----
+      * metade (queda de terminal, abend antes de FINALIZA) e, se sim,
+      * retoma a numeracao de IND a partir do ultimo ponto gravado com
+      * sucesso, em vez de forcar o operador a redigitar do zero.
+       verifica-checkpoint section.
+
+           open input pizza-checkpoint
+
+           if fs-checkpoint = "00"
+               read pizza-checkpoint
+                   at end
+                       continue
+                   not at end
+                       if ckp-incompleto and ckp-ind > ind
+      *---- O checkpoint nunca pode empurrar IND alem do que -----------
+      * CARREGA-MESTRE efetivamente colocou na tabela (QTD-CARREGADA);
+      * uma pizza desativada em CADASTRO depois do checkpoint gravado
+      * faz o mestre carregar menos linhas do que CKP-IND registrava,
+      * e mover IND para o CKP-IND cru deixaria posicoes em branco no
+      * meio da tabela, que ORDENAR/CALCULO-PORCENT/GERA-RELATORIO
+      * tratam como fim da tabela (ver NOME(IND) = SPACE).
+                           if ckp-ind > qtd-carregada
+                               display "Sessao anterior interrompida"
+                                       " antes de terminar, mas o"
+                                       " checkpoint (pizza " ckp-ind
+                                       ") esta a frente do que o"
+                                       " mestre tem hoje ("
+                                       qtd-carregada "); retomando a"
+                                       " partir de " qtd-carregada
+                               move qtd-carregada to ind
+                           else
+                               display "Sessao anterior interrompida"
+                                       " antes de terminar. Retomando"
+                                       " a partir da pizza " ckp-ind
+                               move ckp-ind to ind
+                           end-if
+                       end-if
+               end-read
+               close pizza-checkpoint
+           end-if
+
+           .
+       verifica-checkpoint-exit.
+           exit.
+
+
+      *---- Abre (ou cria, se ainda não existir) o historico ----------
+       abre-historico section.
+
+           open i-o pizza-historico
+
+           if fs-historico = "35"
+               open output pizza-historico
+               close pizza-historico
+               open i-o pizza-historico
+           end-if
+
+           .
+       abre-historico-exit.
+           exit.
+
+
+      *---- Abre (ou cria) a trilha de auditoria em modo de anexacao --
+       abre-auditoria section.
+
+           open extend pizza-auditoria
+
+           if fs-auditoria not = "00"
+               open output pizza-auditoria
+           end-if
+
+           .
+       abre-auditoria-exit.
+           exit.
+
+
+      *---- Abre (ou cria, se ainda não existir) o arquivo mestre -----
+       abre-mestre section.
+
+           open i-o pizza-master
+
+           if fs-master = "35"
+               open output pizza-master
+               close pizza-master
+               open i-o pizza-master
+           end-if
+
+           .
+       abre-mestre-exit.
+           exit.
+
+
+      *---- Carrega todas as pizzas já cadastradas para a tabela ------
+      * em memória, para que o histórico do dia acumule entre execuções
+      * ao invés de se perder ao encerrar o programa.
+       carrega-mestre section.
+
+           move 0 to qtd-carregada
+           move spaces to mst-nome
+
+           start pizza-master key is not less than mst-nome
+               invalid key move "10" to fs-master
+           end-start
+
+           perform until fs-master = "10"
+                       or qtd-carregada >= max-pizzas
+               read pizza-master next record
+                   at end
+                       move "10" to fs-master
+                   not at end
+      *---- Uma pizza desativada em CADASTRO fica fora do catalogo ----
+      * ativo; RELATORIO nao a carrega, ordena, imprime ou acompanha
+      * no historico/tendencia (ver GERA-RELATORIO/PROCESSA-TENDENCIA,
+      * que so enxergam o que estiver nesta tabela).
+                       if mst-pizza-ativa
+                           add 1 to qtd-carregada
+                           move mst-nome to nome(qtd-carregada)
+                           move mst-diametro to
+                               diametro(qtd-carregada)
+                           move mst-preco to preco(qtd-carregada)
+                           move mst-custo-ingrediente to
+                               custo_ingrediente(qtd-carregada)
+                           move mst-margem-percentual to
+                               margem_percentual(qtd-carregada)
+                           move mst-imposto-percentual to
+                               imposto_percentual(qtd-carregada)
+                           move mst-status-pizza to
+                               status_pizza(qtd-carregada)
+
+      *---- Recalcula (nao confia no PRECO_CM2/DIFERENCA_REL que ------
+      * estava gravado no mestre): CADASTRO pode ter corrigido o
+      * diametro/preco desta pizza sem recalcular nada, ver
+      * CORRIGIR-PIZZA em cadastro.cbl. DIFERENCA_REL e refeito do
+      * zero por CALCULO-PORCENT apos ORDENAR, entao nem precisa ser
+      * carregado aqui.
+                           move qtd-carregada to ind
+                           perform calculo-preco-cm2
+                       end-if
+               end-read
+           end-perform
+
+           if qtd-carregada >= max-pizzas and fs-master not = "10"
+               display "Atencao: o cadastro mestre tem mais pizzas"
+                       " ativas do que a tabela suporta ("
+                       max-pizzas ")."
+               display "Apenas as primeiras " max-pizzas
+                       " foram carregadas nesta execucao."
+           end-if
+
+           move qtd-carregada to ind
+
+           .
+       carrega-mestre-exit.
+           exit.
+
+
+      *---- Procura NOME(IND) entre as posicoes 1 a IND-1 da tabela ---
+      * (carregadas do mestre ou digitadas mais cedo nesta execucao).
+      * Devolve em WS-IND-ENCONTRADO a posicao da linha existente, ou
+      * zero se a pizza ainda nao esta na tabela. Usada por
+      * PROCESSA-INTERATIVO e PROCESSA-LOTE para atualizar uma pizza
+      * ja cadastrada em vez de duplica-la.
+       localizar-pizza-existente section.
+
+           move 0 to ws-ind-encontrado
+           move 1 to ws-ind-busca
+
+           perform until ws-ind-busca >= ind
+                       or ws-ind-encontrado > 0
+               if nome(ws-ind-busca) = nome(ind)
+                   move ws-ind-busca to ws-ind-encontrado
+               end-if
+               add 1 to ws-ind-busca
+           end-perform
+
+           .
+       localizar-pizza-existente-exit.
+           exit.
+
+
       *      move  'broto'  to  nome(1).
       *      move   10      to  diametro(1).
       *      move   15,00   to  preco(1).
@@ -107,13 +479,34 @@
        processamento section.
 
             display relatorio(1).
-               move 0 to ind
-            perform until menu <> 'S'
+
+            if modo-lote
+                perform processa-lote
+            else
+                perform processa-interativo
+            end-if
+
+            perform ordenar
+            perform calculo-porcent
+            perform gera-relatorio
+
+             .
+       processamento-exit.
+           exit.
+
+
+      *---- Cadastro interativo, pizza a pizza, via terminal ----------
+       processa-interativo section.
+
+            perform until resposta <> 'S'
                display erase
                add 1 to ind
 
-               if ind > 20 then
-                   display "Voce Atingiu o Limite de 20 Pizzas"
+               if ind > max-pizzas then
+                   display "Voce Atingiu o Limite de " max-pizzas
+                           " Pizzas Nesta Execucao"
+                   move max-pizzas to ind
+                   move 'N' to resposta
                else
 
                display "Informe o nome da pizza"
@@ -122,35 +515,612 @@
                display " Informe o diametro"
                accept diametro(ind)
 
-               display " Informe o preco"
-               accept preco(ind)
+               move 0 to custo_ingrediente(ind)
+               display " Informe o custo do ingrediente"
+               display " (deixe 0 para digitar o preco direto)"
+               accept custo_ingrediente(ind)
 
+               if custo_ingrediente(ind) > zero then
+                   display " Informe a margem percentual desejada"
+                   accept margem_percentual(ind)
+
+                   display " Informe o percentual de imposto"
+                   accept imposto_percentual(ind)
+
+                   perform calculo-preco-sugerido
+               else
+                   move 0 to margem_percentual(ind)
+                   move 0 to imposto_percentual(ind)
+
+                   display " Informe o preco"
+                   accept preco(ind)
                end-if
 
-               perform calculo-preco-cm2
+               perform valida-entrada
 
+               move 'A' to status_pizza(ind)
 
+               perform calculo-preco-cm2
 
+      *---- So agora, com os dados ja validados, verifica se a pizza --
+      * ja esta na tabela (carregada do mestre ou digitada mais cedo
+      * nesta execucao) para atualizar a linha existente em vez de
+      * duplicar (ver LOCALIZAR-PIZZA-EXISTENTE). IND so aponta para o
+      * slot recem-anexado (o maior em uso) enquanto GRAVA-MESTRE nao
+      * roda; ao encontrar duplicata, IND e apontado para o slot
+      * existente so durante GRAVA-MESTRE e depois restaurado a
+      * contagem verdadeira (um a menos, ja que o slot anexado fica
+      * vazio), em vez de ficar parado no slot existente - senao o
+      * proximo ADD 1 TO IND recomecaria dali e sobrescreveria uma
+      * pizza diferente que estivesse nos slots entre os dois.
+               perform localizar-pizza-existente
+               if ws-ind-encontrado > 0
+                   move relatorio(ind) to relatorio(ws-ind-encontrado)
+                   move spaces to nome(ind)
+                   move ind to ws-ind-atual
+                   move ws-ind-encontrado to ind
+                   perform grava-mestre
+                   compute ind = ws-ind-atual - 1
+               else
+                   perform grava-mestre
+               end-if
 
                display " Deseja Cadastrar Mais Uma Pizza? 'S'/'N'"
-               accept menu
+               accept resposta
+
+               end-if
             end-perform
 
-            perform ordenar
-            perform calculo-porcent
+           .
+       processa-interativo-exit.
+           exit.
 
 
+      *---- Cadastro em lote, lendo a tabela de precos do fornecedor --
+      * (execucao via JCL com PARM='LOTE', ver jcl/pizzabat.jcl)
+       processa-lote section.
+
+           open input pizza-entrada
+
+      *---- Sem isto, um PIZZAIN ausente/errado (fs-entrada <> "00", --
+      * ex. "35") cairia direto no READ de um arquivo que nao abriu,
+      * em vez do tratamento controlado usado em ABRE-MESTRE/
+      * ABRE-HISTORICO para o mesmo tipo de falha.
+           if fs-entrada not = "00"
+               display "Erro ao abrir o arquivo de entrada do lote"
+                       " (PIZZAIN), status " fs-entrada
+                       "; nenhuma pizza sera processada nesta"
+                       " execucao."
+               move "10" to fs-entrada
+           end-if
+
+           move 0 to ws-lote-descartadas
+
+           perform until fs-entrada = "10"
+               read pizza-entrada
+                   at end
+                       move "10" to fs-entrada
+                   not at end
+                       if ind >= max-pizzas then
+                           add 1 to ws-lote-descartadas
+                           if ws-lote-descartadas = 1
+                               display "Voce Atingiu o Limite de "
+                                       max-pizzas
+                                       " Pizzas Nesta Execucao;"
+                                       " os registros restantes do"
+                                       " lote serao descartados e"
+                                       " registrados na auditoria"
+                           end-if
+                           move "DESCARTE" to ws-status-auditoria
+                           perform grava-auditoria-descarte
+                       else
+                           add 1 to ind
+                           move ent-nome     to nome(ind)
+                           move ent-diametro to diametro(ind)
+                           move ent-preco    to preco(ind)
+                           move 0            to custo_ingrediente(ind)
+                           move 0            to margem_percentual(ind)
+                           move 0            to imposto_percentual(ind)
+                           move 'A'          to status_pizza(ind)
+
+                           perform verifica-limites
+                           if diametro-invalido = 'S'
+                               or preco-invalido = 'S'
+                               display "Pizza rejeitada no lote: "
+                                       nome(ind)
+                               move "REJEITADA" to ws-status-auditoria
+                               perform grava-auditoria
+                               move spaces to nome(ind)
+                               subtract 1 from ind
+                           else
+                               perform calculo-preco-cm2
+
+      *---- Mesma logica de PROCESSA-INTERATIVO: so agora, com os -----
+      * dados ja validados, atualiza a linha existente em vez de
+      * duplicar quando o lote reenvia uma pizza ja carregada ou ja
+      * processada antes nesta mesma execucao (ver
+      * LOCALIZAR-PIZZA-EXISTENTE). IND so fica parado no slot
+      * existente enquanto GRAVA-MESTRE roda; depois volta a apontar
+      * para o slot mais alto realmente em uso, senao o proximo ADD 1
+      * TO IND sobrescreveria uma pizza diferente entre os dois slots.
+                               perform localizar-pizza-existente
+                               if ws-ind-encontrado > 0
+                                   move relatorio(ind)
+                                     to relatorio(ws-ind-encontrado)
+                                   move spaces to nome(ind)
+                                   move ind to ws-ind-atual
+                                   move ws-ind-encontrado to ind
+                                   perform grava-mestre
+                                   compute ind = ws-ind-atual - 1
+                               else
+                                   perform grava-mestre
+                               end-if
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           close pizza-entrada
+
+           if ws-lote-descartadas > 0
+               display "Total de Pizzas Descartadas por Limite: "
+                       ws-lote-descartadas
+           end-if
 
-            perform varying ind from 1 by 1 until ind > 20
-                                            or nome(ind) = space
+           .
+       processa-lote-exit.
+           exit.
 
-                display relatorio(ind)
 
-            end-perform
+      *---- Registra na auditoria uma linha do lote descartada por -----
+      * a tabela ja estar no limite (ver PROCESSA-LOTE); a pizza nunca
+      * chega a ocupar um IND, entao usamos os campos lidos do proprio
+      * arquivo de entrada em vez de NOME(IND)/DIAMETRO(IND)/PRECO(IND).
+       grava-auditoria-descarte section.
+
+           accept ws-auditoria-data from date yyyymmdd
+           accept ws-auditoria-hora from time
+
+           move ent-diametro to ws-diametro-ed
+           move ent-preco    to ws-preco-ed
+
+           move spaces to linha-auditoria
+           string ws-operador         delimited by size
+                  " "                 delimited by size
+                  ws-auditoria-data   delimited by size
+                  " "                 delimited by size
+                  ws-auditoria-hora   delimited by size
+                  " "                 delimited by size
+                  ent-nome            delimited by size
+                  " "                 delimited by size
+                  ws-diametro-ed      delimited by size
+                  " "                 delimited by size
+                  ws-preco-ed         delimited by size
+                  " "                 delimited by size
+                  ws-status-auditoria delimited by size
+                  into linha-auditoria
+           end-string
+
+           write linha-auditoria
+
+           .
+       grava-auditoria-descarte-exit.
+           exit.
 
 
-             .
-       processamento-exit.
+      *---- Monta o relatorio impresso com a tabela ja ordenada -------
+       gera-relatorio section.
+
+           move 0 to ws-total-comparadas
+           move 1 to ws-pagina
+           move 0 to ws-linhas-na-pagina
+           move 'N' to ws-relatorio-erro
+           move 'N' to ws-tendencia-erro
+
+           open output pizza-relat
+           if fs-relatorio not = "00"
+               display "Erro ao abrir o relatorio impresso (PIZZARPT),"
+                       " status " fs-relatorio "; esta execucao nao"
+                       " ira gerar o arquivo de relatorio."
+               move 'S' to ws-relatorio-erro
+           end-if
+
+           open output pizza-tendencia
+           if fs-tendencia not = "00"
+               display "Erro ao abrir o relatorio de tendencia"
+                       " (PIZZATRD), status " fs-tendencia "; esta"
+                       " execucao nao ira gerar o arquivo de"
+                       " tendencia."
+               move 'S' to ws-tendencia-erro
+           end-if
+
+           if ws-relatorio-erro = 'N'
+               perform imprime-cabecalho
+           end-if
+
+           perform varying ind from 1 by 1 until ind > max-pizzas
+                                           or nome(ind) = space
+
+               if ws-relatorio-erro = 'N'
+                   if ws-linhas-na-pagina >= linhas-por-pagina then
+                       perform imprime-cabecalho
+                   end-if
+
+                   move diametro(ind)      to ws-diametro-ed
+                   move preco(ind)         to ws-preco-ed
+                   move preco_cm2(ind)     to ws-preco-cm2-ed
+                   move diferenca_rel(ind) to ws-diferenca-ed
+
+                   move spaces to linha-relat
+                   string nome(ind)          delimited by size
+                          "  "               delimited by size
+                          ws-diametro-ed     delimited by size
+                          "     "            delimited by size
+                          ws-preco-ed        delimited by size
+                          "   "              delimited by size
+                          ws-preco-cm2-ed    delimited by size
+                          "     "            delimited by size
+                          ws-diferenca-ed    delimited by size
+                          into linha-relat
+                   end-string
+                   write linha-relat
+                   if fs-relatorio not = "00"
+                       display "Erro ao gravar no relatorio"
+                               " (PIZZARPT), status " fs-relatorio
+                               "; interrompendo a gravacao do"
+                               " relatorio impresso nesta execucao."
+                       move 'S' to ws-relatorio-erro
+                   else
+                       add 1 to ws-linhas-na-pagina
+                   end-if
+               end-if
+
+               if ws-tendencia-erro = 'N'
+                   perform processa-tendencia
+               end-if
+
+               perform grava-historico
+
+               add 1 to ws-total-comparadas
+
+           end-perform
+
+           if ws-relatorio-erro = 'N'
+               move spaces to linha-relat
+               write linha-relat
+               move ws-total-comparadas to ws-diametro-ed
+               move spaces to linha-relat
+               string "Total de Pizzas Comparadas: " delimited by size
+                      ws-diametro-ed                 delimited by size
+                      into linha-relat
+               end-string
+               write linha-relat
+           end-if
+
+           close pizza-relat
+           close pizza-tendencia
+
+           .
+       gera-relatorio-exit.
+           exit.
+
+
+      *---- Compara o preco_cm2 atual com o da execucao anterior ------
+      * (mesma pizza, data menor) e grava uma linha no relatorio de
+      * tendencia. Nao encontrando historico anterior, informa isso.
+       processa-tendencia section.
+
+           move nome(ind)         to hist-nome
+           move ws-data-sistema   to hist-data
+           move 'N'               to achou-historico
+
+           start pizza-historico key is less than hist-chave
+               invalid key
+                   move 'N' to achou-historico
+               not invalid key
+                   move 'S' to achou-historico
+           end-start
+
+           if achou-historico = 'S'
+               read pizza-historico next record
+                   at end
+                       move 'N' to achou-historico
+               end-read
+           end-if
+
+           if achou-historico = 'S' and hist-nome = nome(ind)
+               move hist-preco-cm2 to preco-cm2-anterior
+               move preco-cm2-anterior to ws-preco-cm2-anterior-ed
+               evaluate true
+                   when preco_cm2(ind) > preco-cm2-anterior
+                       move "SUBIU"          to ws-tendencia
+                   when preco_cm2(ind) < preco-cm2-anterior
+                       move "DESCEU"         to ws-tendencia
+                   when other
+                       move "IGUAL"          to ws-tendencia
+               end-evaluate
+
+               move spaces to linha-tendencia
+               string nome(ind)               delimited by size
+                      "  atual="               delimited by size
+                      ws-preco-cm2-ed          delimited by size
+                      "  anterior="            delimited by size
+                      ws-preco-cm2-anterior-ed delimited by size
+                      "  "                     delimited by size
+                      ws-tendencia             delimited by size
+                      into linha-tendencia
+               end-string
+           else
+               move spaces to linha-tendencia
+               string nome(ind)               delimited by size
+                      "  atual="               delimited by size
+                      ws-preco-cm2-ed          delimited by size
+                      "  SEM HISTORICO ANTERIOR" delimited by size
+                      into linha-tendencia
+               end-string
+           end-if
+
+           write linha-tendencia
+           if fs-tendencia not = "00"
+               display "Erro ao gravar a tendencia (PIZZATRD), status "
+                       fs-tendencia "; interrompendo a gravacao da"
+                       " tendencia nesta execucao."
+               move 'S' to ws-tendencia-erro
+           end-if
+
+           .
+       processa-tendencia-exit.
+           exit.
+
+
+      *---- Grava a foto de hoje do preco_cm2 desta pizza no historico
+       grava-historico section.
+
+           move nome(ind)         to hist-nome
+           move ws-data-sistema   to hist-data
+           move preco_cm2(ind)     to hist-preco-cm2
+           move diferenca_rel(ind) to hist-diferenca-rel
+
+           write hist-registro
+               invalid key
+                   rewrite hist-registro
+                       invalid key
+                           display "Erro ao gravar historico: "
+                                   nome(ind)
+                   end-rewrite
+           end-write
+
+           .
+       grava-historico-exit.
+           exit.
+
+
+      *---- Escreve o cabecalho de uma nova pagina do relatorio -------
+       imprime-cabecalho section.
+
+           if ws-pagina > 1
+               move spaces to linha-relat
+               write linha-relat before advancing page
+           end-if
+
+           move spaces to linha-relat
+           string "RELATORIO" delimited by size
+                  into linha-relat
+           end-string
+           write linha-relat
+
+           move ws-pagina to ws-diametro-ed
+           move spaces to linha-relat
+           string "Programa: RELATORIO"    delimited by size
+                  "   Data: "              delimited by size
+                  ws-data-dia              delimited by size
+                  "/"                      delimited by size
+                  ws-data-mes              delimited by size
+                  "/"                      delimited by size
+                  ws-data-ano              delimited by size
+                  "   Pagina: "            delimited by size
+                  ws-diametro-ed           delimited by size
+                  into linha-relat
+           end-string
+           write linha-relat
+
+           move spaces to linha-relat
+           write linha-relat
+
+           move spaces to linha-relat
+           string "NOME           " delimited by size
+                  "DIAMETRO  "      delimited by size
+                  "PRECO     "      delimited by size
+                  "PRECO_CM2  "     delimited by size
+                  "DIFERENCA_REL"   delimited by size
+                  into linha-relat
+           end-string
+           write linha-relat
+
+           move spaces to linha-relat
+           write linha-relat
+
+           add 1 to ws-pagina
+           move 0 to ws-linhas-na-pagina
+
+           .
+       imprime-cabecalho-exit.
+           exit.
+
+
+      *---- Verifica se diametro/preco do ind corrente sao aceitaveis -
+      * Nao reapresenta nada; apenas liga as chaves de erro. Usado
+      * tanto pelo cadastro interativo (que reapresenta o campo) como
+      * pelo lote (que apenas rejeita a linha), ver PROCESSA-LOTE.
+       verifica-limites section.
+
+           move 'N' to diametro-invalido
+           move 'N' to preco-invalido
+
+      *---- ACCEPT nao valida o dado digitado; um campo numerico ------
+      * (DIAMETRO e PIC 9(03)) pode ficar com espacos/lixo que nao
+      * compara igual a ZERO, entao IS NOT NUMERIC precisa ser checado
+      * a parte (req 002 pede para rejeitar diametro em branco).
+      * O limite superior evita que AREA_PIZZA/PRECO_CM2 (PIC 9(04)V99
+      * / PIC 9(03)V99) estourem em COMPUTE mais adiante.
+           if diametro(ind) is not numeric
+               or diametro(ind) = zero
+               or diametro(ind) > max-diametro-cm
+               move 'S' to diametro-invalido
+           end-if
+
+           if preco(ind) is not numeric
+               or preco(ind) <= zero
+               move 'S' to preco-invalido
+           end-if
+
+           .
+       verifica-limites-exit.
+           exit.
+
+
+      *---- Valida diametro e preco antes de calcular o preco por cm2 -
+      * (cadastro interativo: reapresenta o campo ate ficar valido)
+       valida-entrada section.
+
+           move 'N' to entrada-valida
+
+           perform until entrada-valida = 'S'
+               move 'S' to entrada-valida
+
+               perform verifica-limites
+
+               if diametro-invalido = 'S'
+                   display "Diametro invalido. Informe novamente"
+                   move "REJEITADA" to ws-status-auditoria
+                   perform grava-auditoria
+                   accept diametro(ind)
+                   move 'N' to entrada-valida
+               end-if
+
+               if preco-invalido = 'S'
+                   display "Preco invalido. Informe novamente"
+                   move "REJEITADA" to ws-status-auditoria
+                   perform grava-auditoria
+                   accept preco(ind)
+                   move 'N' to entrada-valida
+               end-if
+           end-perform
+
+           .
+       valida-entrada-exit.
+           exit.
+
+
+      *---- Grava (inclui ou atualiza) a pizza corrente no mestre -----
+       grava-mestre section.
+
+           move nome(ind)               to mst-nome
+           move diametro(ind)           to mst-diametro
+           move preco(ind)              to mst-preco
+           move preco_cm2(ind)          to mst-preco-cm2
+           move diferenca_rel(ind)      to mst-diferenca-rel
+           move custo_ingrediente(ind)  to mst-custo-ingrediente
+           move margem_percentual(ind)  to mst-margem-percentual
+           move imposto_percentual(ind) to mst-imposto-percentual
+           move status_pizza(ind)       to mst-status-pizza
+
+           write pizza-master-reg
+               invalid key
+                   rewrite pizza-master-reg
+                       invalid key
+                           display "Erro ao gravar pizza no mestre: "
+                                    nome(ind)
+                   end-rewrite
+           end-write
+
+      *---- So marca ACEITA e avanca o checkpoint se o WRITE/REWRITE ---
+      * acima realmente gravou o mestre; senao a trilha de auditoria
+      * mentiria sobre o que foi persistido (ver req 005) e o
+      * checkpoint marcaria como "gravado com sucesso" uma pizza que
+      * nao esta no mestre.
+           if fs-master = "00"
+               move "ACEITA" to ws-status-auditoria
+               perform grava-auditoria
+
+               perform grava-checkpoint
+           else
+               display "Pizza nao foi gravada no mestre, nao "
+                       "avancando checkpoint: " nome(ind)
+               move "ERRO" to ws-status-auditoria
+               perform grava-auditoria
+           end-if
+
+           .
+       grava-mestre-exit.
+           exit.
+
+
+      *---- Atualiza o checkpoint com o ultimo IND gravado com sucesso
+      * (ver VERIFICA-CHECKPOINT, na INICIALIZA, e MARCA-CHECKPOINT-
+      * COMPLETO, na FINALIZA).
+       grava-checkpoint section.
+
+           open output pizza-checkpoint
+
+           move ind to ckp-ind
+           move 'I' to ckp-status
+           write linha-checkpoint
+
+           close pizza-checkpoint
+
+           .
+       grava-checkpoint-exit.
+           exit.
+
+
+      *---- Registra uma linha na trilha de auditoria -----------------
+      * Grava operador, data/hora e os valores digitados/lidos, tanto
+      * para entradas aceitas quanto rejeitadas (ver WS-STATUS-AUDITORIA)
+       grava-auditoria section.
+
+           accept ws-auditoria-data from date yyyymmdd
+           accept ws-auditoria-hora from time
+
+           move diametro(ind)  to ws-diametro-ed
+           move preco(ind)     to ws-preco-ed
+
+           move spaces to linha-auditoria
+           string ws-operador       delimited by size
+                  " "               delimited by size
+                  ws-auditoria-data delimited by size
+                  " "               delimited by size
+                  ws-auditoria-hora delimited by size
+                  " "               delimited by size
+                  nome(ind)         delimited by size
+                  " "               delimited by size
+                  ws-diametro-ed    delimited by size
+                  " "               delimited by size
+                  ws-preco-ed       delimited by size
+                  " "               delimited by size
+                  ws-status-auditoria delimited by size
+                  into linha-auditoria
+           end-string
+
+           write linha-auditoria
+
+           .
+       grava-auditoria-exit.
+           exit.
+
+
+      *------ Calculo do Preco Sugerido a partir do custo -------------
+      * PRECO = (custo + margem sobre o custo) + imposto sobre o total
+       calculo-preco-sugerido section.
+
+           compute preco(ind) rounded =
+                   (custo_ingrediente(ind) +
+                    (custo_ingrediente(ind) * margem_percentual(ind)
+                                            / 100)) *
+                   (1 + (imposto_percentual(ind) / 100))
+
+           .
+       calculo-preco-sugerido-exit.
            exit.
 
 
@@ -181,13 +1151,13 @@
            perform until controle <> 'trocou'
                move 1 to ind
                move 'N trocou' to controle
-               perform until ind = 20
+               perform until ind = max-pizzas
                           or nome (ind + 1) = space
 
                    if preco_cm2(ind) > preco_cm2(ind + 1) then
-                       move preco_cm2(ind + 1)  to aux
-                       move preco_cm2(ind)      to preco_cm2(ind + 1)
-                       move aux                 to preco_cm2(ind)
+                       move relatorio(ind + 1)  to aux-registro
+                       move relatorio(ind)      to relatorio(ind + 1)
+                       move aux-registro        to relatorio(ind)
                        move 'trocou'            to controle
 
 
@@ -207,7 +1177,13 @@
        calculo-porcent section.
            move  1   to  ind
 
-           perform until ind = 20
+      *---- A pizza mais barata (posicao 1 apos ORDENAR) nao tem um ---
+      * vizinho anterior para comparar nesta execucao; zera para nao
+      * imprimir um DIFERENCA_REL de sobra de uma execucao anterior,
+      * calculado contra um vizinho diferente de quando foi carregada.
+           move 0 to diferenca_rel(1)
+
+           perform until ind = max-pizzas
                    or nome(ind + 1) = space
 
            compute delta_preco_cm2= preco_cm2 (ind + 1) -
@@ -216,7 +1192,7 @@
            compute diferenca_rel(ind + 1) = (delta_preco_cm2 * 100)/
                                              preco_cm2(ind)
            add 1 to ind
-          end-perform
+           end-perform
 
            .
        calculo-porcent-exit.
@@ -226,17 +1202,30 @@
 
        finaliza section.
 
+           perform marca-checkpoint-completo
+
+           close pizza-master
+           close pizza-auditoria
+           close pizza-historico
+
            stop run
            .
        finaliza-exit.
            exit.
 
 
+      *---- Marca o checkpoint como concluido normalmente, para que a --
+      * proxima execucao nao pense que esta sessao caiu no meio.
+       marca-checkpoint-completo section.
 
+           open output pizza-checkpoint
 
+           move ind to ckp-ind
+           move 'C' to ckp-status
+           write linha-checkpoint
 
+           close pizza-checkpoint
 
-
-
-
-
+           .
+       marca-checkpoint-completo-exit.
+           exit.
