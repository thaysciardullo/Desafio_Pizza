@@ -0,0 +1,19 @@
+      *================================================================
+      * PIZZAREC.CPY
+      * Layout do registro de pizza, compartilhado entre o RELATORIO
+      * (comparacao de preco por cm2) e o CADASTRO (manutencao do
+      * arquivo mestre). Incluido tanto na tabela em memoria quanto
+      * no registro do arquivo mestre indexado PIZZA-MASTER.
+      *================================================================
+           05 nome                                  pic x(15)
+                                                     value space.
+           05 diametro                              pic 9(03).
+           05 preco                                 pic s9(03)v99.
+           05 preco_cm2                              pic 9(03)v99.
+           05 diferenca_rel                         pic 9(04)v99.
+           05 custo_ingrediente                     pic 9(03)v99.
+           05 margem_percentual                     pic 9(03)v99.
+           05 imposto_percentual                    pic 9(03)v99.
+           05 status_pizza                          pic x(01).
+              88 pizza-ativa                        value 'A'.
+              88 pizza-inativa                      value 'I'.
