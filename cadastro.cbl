@@ -0,0 +1,384 @@
+      * Divisão de identificação do programa
+       Identification Division.
+       Program-id. "cadastro".
+       Author. "Thays Popper".
+       Installation. "PC".
+       Date-written. 08/08/2026.
+       Date-compiled. 08/08/2026.
+
+
+      * Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      * Declaração de recursos externos
+       Input-output Section.
+       File-control.
+
+           select pizza-master assign to "PIZZAMST"
+               organization is indexed
+               access mode is dynamic
+               record key is mst-nome
+               file status is fs-master.
+
+           select pizza-auditoria assign to "PIZZAAUD"
+               organization is line sequential
+               file status is fs-auditoria.
+
+       I-O-Control.
+
+      * Declaração de variáveis
+       Data Division.
+      *-----Variáveis de arquivos
+       File Section.
+
+      *---- Arquivo mestre de pizzas, mesmo layout usado pelo RELATORIO
+       FD  pizza-master
+           label records are standard.
+       01  pizza-master-reg.
+           copy "pizzarec.cpy"
+             replacing ==nome== by ==mst-nome==
+                 ==diametro== by ==mst-diametro==
+                 ==preco_cm2== by ==mst-preco-cm2==
+                 ==preco== by ==mst-preco==
+                 ==diferenca_rel== by ==mst-diferenca-rel==
+                 ==custo_ingrediente== by ==mst-custo-ingrediente==
+                 ==margem_percentual== by ==mst-margem-percentual==
+                 ==imposto_percentual== by ==mst-imposto-percentual==
+                 ==pizza-ativa== by ==mst-pizza-ativa==
+                 ==pizza-inativa== by ==mst-pizza-inativa==
+                 ==status_pizza== by ==mst-status-pizza==.
+
+      *---- Trilha de auditoria, mesmo arquivo/layout do RELATORIO ----
+       FD  pizza-auditoria
+           label records are standard.
+       01  linha-auditoria                          pic x(80).
+
+
+      *----- Variáveis de trabalho
+       working-storage section.
+
+      *---- Maior diametro que AREA_PIZZA/PRECO_CM2 comportam sem ------
+      * estourar em RELATORIO (PIC 9(04)V99, ate 9999,99 cm2); mesmo
+      * limite usado em VERIFICA-LIMITES la, ver relatorio.cbl.
+       78 max-diametro-cm                           value 112.
+
+       77 fs-master                                pic x(02).
+       77 opcao                                    pic x(01).
+       77 nome-consulta                            pic x(15).
+       77 entrada-valida                           pic x(01).
+       77 diametro-invalido                        pic x(01).
+       77 preco-invalido                           pic x(01).
+
+      *---- Variáveis da trilha de auditoria (ver req 005) ------------
+       77 fs-auditoria                             pic x(02).
+       77 ws-operador                              pic x(10).
+       77 ws-status-auditoria                      pic x(09).
+       77 ws-auditoria-data                        pic 9(08).
+       77 ws-auditoria-hora                        pic 9(08).
+       77 ws-diametro-ed                           pic zz9.
+       77 ws-preco-ed                              pic -zz9,99.
+
+      *---- Variáveis para comunicação entre programas
+       linkage section.
+
+
+      *-----Declaração de tela
+       screen section.
+
+
+      * Declaração do corpo do programa
+
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+       inicializa section.
+
+           display "Informe o Codigo do Operador"
+           accept ws-operador
+
+           perform abre-mestre
+           perform abre-auditoria
+
+           .
+       inicializa-exit.
+           exit.
+
+
+      *---- Abre (ou cria) a trilha de auditoria em modo de anexacao --
+      * (mesmo arquivo PIZZAAUD que o RELATORIO usa, ver req 005).
+       abre-auditoria section.
+
+           open extend pizza-auditoria
+
+           if fs-auditoria not = "00"
+               open output pizza-auditoria
+           end-if
+
+           .
+       abre-auditoria-exit.
+           exit.
+
+
+      *---- Registra uma linha na trilha de auditoria ------------------
+      * Mesmo layout usado por RELATORIO: operador, data, hora, nome,
+      * diametro, preco e status da operacao.
+       grava-auditoria section.
+
+           accept ws-auditoria-data from date yyyymmdd
+           accept ws-auditoria-hora from time
+
+           move mst-diametro to ws-diametro-ed
+           move mst-preco    to ws-preco-ed
+
+           move spaces to linha-auditoria
+           string ws-operador         delimited by size
+                  " "                 delimited by size
+                  ws-auditoria-data   delimited by size
+                  " "                 delimited by size
+                  ws-auditoria-hora   delimited by size
+                  " "                 delimited by size
+                  mst-nome            delimited by size
+                  " "                 delimited by size
+                  ws-diametro-ed      delimited by size
+                  " "                 delimited by size
+                  ws-preco-ed         delimited by size
+                  " "                 delimited by size
+                  ws-status-auditoria delimited by size
+                  into linha-auditoria
+           end-string
+
+           write linha-auditoria
+
+           .
+       grava-auditoria-exit.
+           exit.
+
+
+      *---- Abre (ou cria, se ainda não existir) o arquivo mestre -----
+       abre-mestre section.
+
+           open i-o pizza-master
+
+           if fs-master = "35"
+               open output pizza-master
+               close pizza-master
+               open i-o pizza-master
+           end-if
+
+           .
+       abre-mestre-exit.
+           exit.
+
+
+      *---- Menu principal de manutencao do catalogo de pizzas --------
+       processamento section.
+
+           move space to opcao
+
+           perform until opcao = 'S'
+
+               display erase
+               display "Cadastro de Pizzas"
+               display "I - Incluir Pizza"
+               display "C - Corrigir Pizza"
+               display "D - Desativar Pizza"
+               display "S - Sair"
+               display "Informe a Opcao"
+               accept opcao
+
+               evaluate opcao
+                   when 'I'
+                       perform incluir-pizza
+                   when 'C'
+                       perform corrigir-pizza
+                   when 'D'
+                       perform desativar-pizza
+                   when 'S'
+                       continue
+                   when other
+                       display "Opcao Invalida"
+               end-evaluate
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+
+      *---- Inclui uma pizza nova no catalogo --------------------------
+       incluir-pizza section.
+
+           display "Informe o nome da pizza"
+           accept mst-nome
+
+           display " Informe o diametro"
+           accept mst-diametro
+
+           display " Informe o preco"
+           accept mst-preco
+
+           move 0 to mst-custo-ingrediente
+           move 0 to mst-margem-percentual
+           move 0 to mst-imposto-percentual
+           move 0 to mst-preco-cm2
+           move 0 to mst-diferenca-rel
+
+           perform valida-entrada
+
+           move 'A' to mst-status-pizza
+
+           write pizza-master-reg
+               invalid key
+                   display "Pizza ja cadastrada. Use Corrigir."
+               not invalid key
+                   display "Pizza incluida com sucesso."
+           end-write
+
+           if fs-master = "00"
+               move "INCLUIDA" to ws-status-auditoria
+           else
+               move "ERRO" to ws-status-auditoria
+           end-if
+           perform grava-auditoria
+
+           .
+       incluir-pizza-exit.
+           exit.
+
+
+      *---- Corrige o diametro/preco de uma pizza ja cadastrada -------
+       corrigir-pizza section.
+
+           display "Informe o nome da pizza a corrigir"
+           accept nome-consulta
+           move nome-consulta to mst-nome
+
+           read pizza-master
+               invalid key
+                   display "Pizza nao encontrada."
+               not invalid key
+                   display " Diametro atual: " mst-diametro
+                   display " Informe o novo diametro"
+                   accept mst-diametro
+
+                   display " Preco atual: " mst-preco
+                   display " Informe o novo preco"
+                   accept mst-preco
+
+                   perform valida-entrada
+
+                   rewrite pizza-master-reg
+                       invalid key
+                           display "Erro ao corrigir pizza."
+                       not invalid key
+                           display "Pizza corrigida com sucesso."
+                   end-rewrite
+
+                   if fs-master = "00"
+                       move "CORRIGIDA" to ws-status-auditoria
+                   else
+                       move "ERRO" to ws-status-auditoria
+                   end-if
+                   perform grava-auditoria
+           end-read
+
+           .
+       corrigir-pizza-exit.
+           exit.
+
+
+      *---- Desativa uma pizza (mantida no mestre, fora do catalogo) --
+       desativar-pizza section.
+
+           display "Informe o nome da pizza a desativar"
+           accept nome-consulta
+           move nome-consulta to mst-nome
+
+           read pizza-master
+               invalid key
+                   display "Pizza nao encontrada."
+               not invalid key
+                   move 'I' to mst-status-pizza
+
+                   rewrite pizza-master-reg
+                       invalid key
+                           display "Erro ao desativar pizza."
+                       not invalid key
+                           display "Pizza desativada com sucesso."
+                   end-rewrite
+
+                   if fs-master = "00"
+                       move "INATIVADA" to ws-status-auditoria
+                   else
+                       move "ERRO" to ws-status-auditoria
+                   end-if
+                   perform grava-auditoria
+           end-read
+
+           .
+       desativar-pizza-exit.
+           exit.
+
+
+      *---- Verifica se diametro/preco informados sao aceitaveis, ----
+      * reapresentando o campo ate ficar valido (mesma regra usada
+      * pelo RELATORIO em VALIDA-ENTRADA / VERIFICA-LIMITES).
+       valida-entrada section.
+
+           move 'N' to entrada-valida
+
+           perform until entrada-valida = 'S'
+               move 'S' to entrada-valida
+               move 'N' to diametro-invalido
+               move 'N' to preco-invalido
+
+      *---- ACCEPT nao valida o dado digitado; um campo numerico ------
+      * (MST-DIAMETRO e PIC 9(03)) pode ficar com espacos/lixo que nao
+      * compara igual a ZERO, entao IS NOT NUMERIC precisa ser checado
+      * a parte. O limite superior evita que RELATORIO estoure
+      * AREA_PIZZA/PRECO_CM2 ao recalcular esta pizza (ver
+      * CARREGA-MESTRE em relatorio.cbl e VERIFICA-LIMITES la).
+               if mst-diametro is not numeric
+                   or mst-diametro = zero
+                   or mst-diametro > max-diametro-cm
+                   move 'S' to diametro-invalido
+               end-if
+
+               if mst-preco is not numeric
+                   or mst-preco <= zero
+                   move 'S' to preco-invalido
+               end-if
+
+               if diametro-invalido = 'S'
+                   display "Diametro invalido. Informe novamente"
+                   accept mst-diametro
+                   move 'N' to entrada-valida
+               end-if
+
+               if preco-invalido = 'S'
+                   display "Preco invalido. Informe novamente"
+                   accept mst-preco
+                   move 'N' to entrada-valida
+               end-if
+           end-perform
+
+           .
+       valida-entrada-exit.
+           exit.
+
+
+       finaliza section.
+
+           close pizza-master
+           close pizza-auditoria
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
