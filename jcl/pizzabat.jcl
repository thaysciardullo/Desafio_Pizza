@@ -0,0 +1,21 @@
+//PIZZABAT JOB (ACCT),'RELATORIO LOTE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Executa o RELATORIO em modo lote, carregando a tabela de
+//* precos enviada pelo fornecedor (PIZZAIN) sem intervencao do
+//* operador. O PARM='LOTE' e lido pelo programa via
+//* ACCEPT ... FROM COMMAND-LINE em INICIALIZA.
+//* O load module e linkado como PZZAREL (nomes de membro em
+//* PDS/PDSE sao limitados a 8 caracteres, diferente do
+//* PROGRAM-ID "relatorio" usado dentro do fonte COBOL).
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=PZZAREL,PARM='LOTE'
+//STEPLIB  DD DSN=PROD.PIZZA.LOADLIB,DISP=SHR
+//PIZZAMST DD DSN=PROD.PIZZA.MASTER,DISP=SHR
+//PIZZAIN  DD DSN=FORNEC.PIZZA.PRECOS(+1),DISP=SHR
+//PIZZARPT DD SYSOUT=*
+//PIZZAAUD DD DSN=PROD.PIZZA.AUDITORIA,DISP=MOD
+//PIZZAHIS DD DSN=PROD.PIZZA.HISTORICO,DISP=SHR
+//PIZZATRD DD SYSOUT=*
+//PIZZACKP DD DSN=PROD.PIZZA.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
